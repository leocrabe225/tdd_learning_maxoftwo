@@ -1,58 +1,462 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. tddmax2.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT F-TEST-FILE ASSIGN TO "input/input.test"
-               ORGANIZATION IS LINE SEQUENTIAL
-               FILE STATUS IS WS-F-STATUS.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD F-TEST-FILE.
-       01 F-TEST-LINE.
-           05 F-IN-A           PIC X(06).
-           05 FILLER           PIC X(01).
-           05 F-IN-B           PIC X(06).
-           05 FILLER           PIC X(01).
-           05 F-EXPECTED       PIC X(06).
-
-       WORKING-STORAGE SECTION.
-       01 WS-F-STATUS          PIC X(02).
-           88 WS-F-STATUS-OK             VALUE "00".
-           88 WS-F-STATUS-EOF            VALUE "10".
-
-       01 WS-NUM-1             PIC S9(06).
-       01 WS-NUM-2             PIC S9(06).
-       01 WS-NUM-EXPECTED      PIC S9(06).
-       01 WS-ACTUAL            PIC S9(06).
-       01 WS-TEST-ID           PIC  9(03) VALUE 0.
-       01 WS-TEST-NAME         PIC  X(40).
-
-       PROCEDURE DIVISION.
-           OPEN INPUT F-TEST-FILE
-           PERFORM UNTIL WS-F-STATUS-EOF
-               READ F-TEST-FILE
-                   NOT AT END
-                       MOVE F-IN-A TO WS-NUM-1
-                       MOVE F-IN-B TO WS-NUM-2
-                       MOVE F-EXPECTED TO WS-NUM-EXPECTED
-                       ADD 1 TO WS-TEST-ID
-                       CALL "maxoftwo"
-                           USING 
-                           WS-NUM-1
-                           WS-NUM-2
-                           WS-ACTUAL
-                       END-CALL
-                       CALL "chckrslt"
-                           USING
-                           WS-TEST-ID
-                           WS-NUM-1
-                           WS-NUM-2
-                           WS-NUM-EXPECTED
-                           WS-ACTUAL
-                       END-CALL
-               END-READ
-           END-PERFORM
-           CLOSE F-TEST-FILE
-           STOP RUN.
+000010*----------------------------------------------------------------*
+000020*                                                                *
+000030*    PROGRAM:      TDDMAX2                                      *
+000040*    AUTHOR:       R. OKONKWO                                   *
+000050*    INSTALLATION: ENTERPRISE BATCH SERVICES                    *
+000060*    DATE-WRITTEN: 2026-06-02                                   *
+000070*                                                                *
+000080*    REMARKS:      REGRESSION DRIVER FOR THE MAXOFTWO UTILITY.  *
+000090*                  READS ONE TEST CASE PER RECORD FROM A LINE    *
+000100*                  SEQUENTIAL INPUT FILE AND HANDS EACH CASE TO  *
+000110*                  CHCKRSLT FOR JUDGING.                        *
+000120*                                                                *
+000130*----------------------------------------------------------------*
+000140*    MODIFICATION HISTORY                                        *
+000150*    DATE        INIT  DESCRIPTION                               *
+000160*    ----------  ----  ----------------------------------------*
+000170*    2026-06-02  RLO   ORIGINAL VERSION - DROVE MAXOFTWO ONLY,   *
+000180*                      NO RETURN-CODE, NO SUMMARY.               *
+000190*    2026-08-09  RLO   SET RETURN-CODE FROM OVERALL PASS/FAIL,  *
+000200*                      USING A NEW PASS/FAIL FLAG RETURNED BY   *
+000210*                      CHCKRSLT, SO A SCHEDULER CAN GATE ON IT. *
+000220*    2026-08-09  RLO   EXTENDED THE INPUT RECORD WITH A TEST    *
+000230*                      NAME/DESCRIPTION COLUMN, PASSED THROUGH  *
+000240*                      TO CHCKRSLT SO A FAIL IN THE LOG SAYS    *
+000250*                      WHAT THE CASE WAS TESTING.               *
+000260*    2026-08-09  RLO   ADDED AN END-OF-RUN SUMMARY TALLY        *
+000270*                      PRINTED BEFORE CLOSE F-TEST-FILE.        *
+000280*    2026-08-09  RLO   CHANGED F-IN-A/F-IN-B/F-EXPECTED TO A    *
+000290*                      SIGNED, SIGN-SEPARATE PICTURE SO         *
+000300*                      NEGATIVE TEST CASES COMPARE RELIABLY.    *
+000310*    2026-08-09  RLO   ADDED AN OPERATION-CODE COLUMN AND A     *
+000320*                      DISPATCH PARAGRAPH SO ONE DRIVER CAN     *
+000330*                      REGRESSION-TEST THE WHOLE COMPARISON     *
+000340*                      UTILITY LIBRARY, NOT JUST MAXOFTWO.      *
+000350*    2026-08-09  RLO   INPUT FILE NAME IS NOW PULLED FROM THE   *
+000360*                      TESTIN ENVIRONMENT VARIABLE / DD         *
+000370*                      OVERRIDE AT RUNTIME, DEFAULTING TO       *
+000380*                      INPUT/INPUT.TEST WHEN NOT SET, SO SMOKE  *
+000390*                      AND FULL SUITES CAN COEXIST.             *
+000400*    2026-08-09  RLO   CHECK FILE STATUS AFTER OPEN AND EACH    *
+000410*                      READ; ANY CODE OUTSIDE 00/10 NOW ENDS    *
+000420*                      THE RUN WITH A DIAGNOSTIC AND A NON-ZERO *
+000430*                      RETURN-CODE INSTEAD OF RUNNING BLIND.    *
+000440*    2026-08-09  RLO   ADDED A CHECKPOINT FILE SO A RESTARTED   *
+000450*                      RUN SKIPS TEST CASES ALREADY COMPLETED   *
+000460*                      BY THE RUN THAT ABENDED.                 *
+000470*    2026-08-09  RLO   AN UNRECOGNIZED OPERATION CODE NO LONGER *
+000480*                      FALLS BACK TO MAXOFTWO; IT NOW ENDS THE  *
+000490*                      RUN WITH A DIAGNOSTIC AND A NON-ZERO     *
+000500*                      RETURN-CODE, SAME AS A BAD FILE STATUS.  *
+000510*    2026-08-09  RLO   THE CHECKPOINT NOW RECORDS WHICH INPUT   *
+000520*                      FILE IT WAS WRITTEN AGAINST AND WHETHER  *
+000530*                      THAT RUN HAD ALREADY FAILED, SO A        *
+000540*                      CHECKPOINT LEFT BY ONE SUITE CAN'T BE    *
+000550*                      MISTAKEN FOR ANOTHER'S OR HIDE AN        *
+000560*                      EARLIER FAILURE ON RESTART.              *
+000570*    2026-08-09  RLO   DROPPED COMP FROM THE SUMMARY TALLY      *
+000580*                      COUNTERS SO THE END-OF-RUN DISPLAY       *
+000590*                      MATCHES THE PIC 9(06) IT'S DECLARED AS.  *
+000600*    2026-08-09  RLO   TELLS CHCKRSLT TO CLOSE THE AUDIT LOG    *
+000610*                      AND CSV EXPORT ON PURPOSE BEFORE CLOSING *
+000620*                      THE TEST FILE.                           *
+000630*    2026-08-09  RLO   1070/1080 NOW CLEAR F-CKPT-LINE BEFORE   *
+000640*                      MOVING THE FIELDS IN AND CHECK FILE      *
+000650*                      STATUS AFTER THE OPEN/WRITE, SO A        *
+000660*                      CHECKPOINT WRITE NO LONGER SILENTLY      *
+000670*                      FAILS ON ITS FIRST USE.                  *
+000680*----------------------------------------------------------------*
+000690 IDENTIFICATION DIVISION.
+000700 PROGRAM-ID. tddmax2.
+000710 AUTHOR. R. OKONKWO.
+000720 INSTALLATION. ENTERPRISE BATCH SERVICES.
+000730 DATE-WRITTEN. 2026-06-02.
+000740 DATE-COMPILED.
+000750
+000760 ENVIRONMENT DIVISION.
+000770 INPUT-OUTPUT SECTION.
+000780 FILE-CONTROL.
+000790     SELECT F-TEST-FILE ASSIGN DYNAMIC WS-TEST-FILE-NAME
+000800         ORGANIZATION IS LINE SEQUENTIAL
+000810         FILE STATUS IS WS-F-STATUS.
+000820
+000830     SELECT F-CHECKPOINT ASSIGN TO "checkpoint/tddmax2.ckpt"
+000840         ORGANIZATION IS LINE SEQUENTIAL
+000850         FILE STATUS IS WS-CKPT-STATUS.
+000860
+000870 DATA DIVISION.
+000880 FILE SECTION.
+000890 FD F-TEST-FILE.
+000900 01 F-TEST-LINE.
+000910     05 F-OP-CODE        PIC X(03).
+000920     05 FILLER           PIC X(01).
+000930     05 F-IN-A           PIC S9(06) SIGN IS LEADING SEPARATE.
+000940     05 FILLER           PIC X(01).
+000950     05 F-IN-B           PIC S9(06) SIGN IS LEADING SEPARATE.
+000960     05 FILLER           PIC X(01).
+000970     05 F-EXPECTED       PIC S9(06) SIGN IS LEADING SEPARATE.
+000980     05 FILLER           PIC X(01).
+000990     05 F-TEST-NAME      PIC X(40).
+001000
+001010 FD F-CHECKPOINT.
+001020 01 F-CKPT-LINE.
+001030     05 F-CKPT-FILE-NAME PIC X(40).
+001040     05 FILLER           PIC X(01).
+001050     05 F-CKPT-TEST-ID   PIC 9(03).
+001060     05 FILLER           PIC X(01).
+001070     05 F-CKPT-ANY-FAILED PIC X(01).
+001080
+001090 WORKING-STORAGE SECTION.
+001100*----------------------------------------------------------------*
+001110*    INPUT FILE NAME - RESOLVED AT RUNTIME FROM THE TESTIN      *
+001120*    ENVIRONMENT VARIABLE / DD OVERRIDE, DEFAULTING TO THE      *
+001130*    FULL NIGHTLY SUITE WHEN NOT SET.                           *
+001140*----------------------------------------------------------------*
+001150 01 WS-TEST-FILE-NAME           PIC X(40).
+001160
+001170*----------------------------------------------------------------*
+001180*    FILE STATUS CODES                                           *
+001190*----------------------------------------------------------------*
+001200 01 WS-F-STATUS                 PIC X(02).
+001210     88 WS-F-STATUS-OK                     VALUE "00".
+001220     88 WS-F-STATUS-EOF                    VALUE "10".
+001230
+001240 01 WS-CKPT-STATUS              PIC X(02).
+001250     88 WS-CKPT-STATUS-OK                  VALUE "00".
+001260
+001270*----------------------------------------------------------------*
+001280*    SWITCHES                                                    *
+001290*----------------------------------------------------------------*
+001300 77 WS-DONE-SW                   PIC X(01) VALUE "N".
+001310     88 WS-DONE                            VALUE "Y".
+001320
+001330 77 WS-FILE-OPEN-SW              PIC X(01) VALUE "N".
+001340     88 WS-FILE-OPEN                       VALUE "Y".
+001350
+001360 77 WS-RESTART-SW                PIC X(01) VALUE "N".
+001370     88 WS-RESTARTED                       VALUE "Y".
+001380
+001390*----------------------------------------------------------------*
+001400*    RETURN-CODE OVERRIDE - NON-ZERO WHEN A FILE ERROR ENDED    *
+001410*    THE RUN EARLY.  TAKES PRECEDENCE OVER THE PASS/FAIL CODE.  *
+001420*----------------------------------------------------------------*
+001430 77 WS-RETURN-CODE-OVERRIDE      PIC 9(02) COMP VALUE 0.
+001440
+001450*----------------------------------------------------------------*
+001460*    TEST CASE WORK AREAS                                        *
+001470*----------------------------------------------------------------*
+001480 01 WS-OP-CODE                  PIC X(03).
+001490     88 WS-OP-IS-MAX                       VALUE "MAX".
+001500     88 WS-OP-IS-MIN                       VALUE "MIN".
+001510     88 WS-OP-IS-AVG                       VALUE "AVG".
+001520 01 WS-OP-VALID-SW              PIC X(01).
+001530     88 WS-OP-VALID                        VALUE "Y".
+001540     88 WS-OP-INVALID                      VALUE "N".
+001550 01 WS-PROGRAM-NAME             PIC X(12).
+001560 01 WS-CHCKRSLT-ACTION           PIC X(01).
+001570     88 WS-CHCKRSLT-ACTION-JUDGE           VALUE "J".
+001580     88 WS-CHCKRSLT-ACTION-CLOSE           VALUE "C".
+001590 01 WS-NUM-1                     PIC S9(06).
+001600 01 WS-NUM-2                     PIC S9(06).
+001610 01 WS-NUM-EXPECTED              PIC S9(06).
+001620 01 WS-ACTUAL                    PIC S9(06).
+001630 01 WS-TEST-ID                   PIC  9(03) VALUE 0.
+001640 01 WS-TEST-NAME                 PIC  X(40).
+001650 01 WS-PASS-FLAG                 PIC  X(01).
+001660     88 WS-PASSED                          VALUE "Y".
+001670     88 WS-FAILED                          VALUE "N".
+001680
+001690*----------------------------------------------------------------*
+001700*    OVERALL RUN RESULT                                          *
+001710*----------------------------------------------------------------*
+001720 77 WS-ANY-FAILED-SW             PIC X(01) VALUE "N".
+001730     88 WS-ANY-FAILED                      VALUE "Y".
+001740
+001750*----------------------------------------------------------------*
+001760*    SUMMARY TALLY COUNTERS                                      *
+001770*----------------------------------------------------------------*
+001780 77 WS-TOTAL-RUN                 PIC 9(06) VALUE 0.
+001790 77 WS-TOTAL-PASSED              PIC 9(06) VALUE 0.
+001800 77 WS-TOTAL-FAILED              PIC 9(06) VALUE 0.
+001810
+001820*----------------------------------------------------------------*
+001830*    CHECKPOINT/RESTART WORK AREAS                               *
+001840*----------------------------------------------------------------*
+001850 77 WS-CHECKPOINT-ID             PIC 9(03) VALUE 0.
+001860 77 WS-CKPT-INTERVAL             PIC 9(02) COMP VALUE 10.
+001870 77 WS-CKPT-COUNTER              PIC 9(02) COMP VALUE 0.
+001880
+001890 PROCEDURE DIVISION.
+001900
+001910 0000-MAINLINE.
+001920     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001930     IF WS-FILE-OPEN
+001940         PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+001950             UNTIL WS-DONE
+001960         PERFORM 3000-FINALIZE THRU 3000-EXIT
+001970     END-IF.
+001980     STOP RUN.
+001990
+002000 1000-INITIALIZE.
+002010     PERFORM 1050-RESOLVE-INPUT-FILE-NAME THRU 1050-EXIT.
+002020     OPEN INPUT F-TEST-FILE.
+002030     IF WS-F-STATUS-OK
+002040         SET WS-FILE-OPEN TO TRUE
+002050         PERFORM 1060-RESOLVE-CHECKPOINT THRU 1060-EXIT
+002060     ELSE
+002070         DISPLAY "TDDMAX2: UNABLE TO OPEN " WS-TEST-FILE-NAME
+002080                 ", FILE STATUS=" WS-F-STATUS
+002090         MOVE 8 TO WS-RETURN-CODE-OVERRIDE
+002100         MOVE 8 TO RETURN-CODE
+002110     END-IF.
+002120 1000-EXIT.
+002130     EXIT.
+002140
+002150 1050-RESOLVE-INPUT-FILE-NAME.
+002160     MOVE SPACES TO WS-TEST-FILE-NAME.
+002170     ACCEPT WS-TEST-FILE-NAME FROM ENVIRONMENT "TESTIN"
+002180         ON EXCEPTION
+002190             CONTINUE
+002200     END-ACCEPT.
+002210     IF WS-TEST-FILE-NAME = SPACES
+002220         MOVE "input/input.test" TO WS-TEST-FILE-NAME
+002230     END-IF.
+002240 1050-EXIT.
+002250     EXIT.
+002260
+002270*----------------------------------------------------------------*
+002280*    1060-RESOLVE-CHECKPOINT                                     *
+002290*    IF A CHECKPOINT FROM A PRIOR, ABENDED RUN EXISTS FOR THIS   *
+002300*    SAME INPUT FILE, REMEMBER THE LAST COMPLETED TEST ID (AND   *
+002310*    WHETHER THAT RUN HAD ALREADY FAILED) SO 2100-RUN-TEST-CASE  *
+002320*    CAN SKIP PAST IT INSTEAD OF REPEATING ALREADY-JUDGED CASES. *
+002330*    A CHECKPOINT WRITTEN AGAINST A DIFFERENT INPUT FILE IS NOT  *
+002340*    FOR THIS SUITE AND IS IGNORED RATHER THAN HONORED.          *
+002350*----------------------------------------------------------------*
+002360 1060-RESOLVE-CHECKPOINT.
+002370     MOVE 0 TO WS-CHECKPOINT-ID.
+002380     OPEN INPUT F-CHECKPOINT.
+002390     IF WS-CKPT-STATUS-OK
+002400         READ F-CHECKPOINT
+002410             AT END
+002420                 CONTINUE
+002430         END-READ
+002440         IF WS-CKPT-STATUS-OK
+002450             IF F-CKPT-FILE-NAME = WS-TEST-FILE-NAME
+002460                 MOVE F-CKPT-TEST-ID TO WS-CHECKPOINT-ID
+002470                 IF WS-CHECKPOINT-ID > 0
+002480                     SET WS-RESTARTED TO TRUE
+002490                     IF F-CKPT-ANY-FAILED = "Y"
+002500                         SET WS-ANY-FAILED-SW TO "Y"
+002510                     END-IF
+002520                     DISPLAY "TDDMAX2: RESUMING AFTER CHECKPOINT "
+002530                         "- SKIPPING TEST 1 THRU "
+002540                         WS-CHECKPOINT-ID
+002550                 END-IF
+002560             ELSE
+002570                 DISPLAY "TDDMAX2: CHECKPOINT IS FOR A "
+002580                     "DIFFERENT INPUT FILE - IGNORING IT"
+002590             END-IF
+002600         END-IF
+002610         CLOSE F-CHECKPOINT
+002620     END-IF.
+002630 1060-EXIT.
+002640     EXIT.
+002650
+002660*----------------------------------------------------------------*
+002670*    1070-WRITE-CHECKPOINT                                       *
+002680*    REWRITES THE CHECKPOINT FILE WITH THE INPUT FILE NAME, THE  *
+002690*    LAST TEST ID THAT COMPLETED JUDGING, AND WHETHER ANY CASE   *
+002700*    HAS FAILED SO FAR, SO A RESTARTED RUN CAN'T LAUNDER A       *
+002710*    FAILURE FROM BEFORE THE CHECKPOINT INTO A CLEAN EXIT.       *
+002720*    CALLED PERIODICALLY FROM 2150 AND ONCE MORE AT A CLEAN      *
+002730*    FINISH (VIA 1080) TO CLEAR IT.                              *
+002740*----------------------------------------------------------------*
+002750 1070-WRITE-CHECKPOINT.
+002760     MOVE SPACES            TO F-CKPT-LINE.
+002770     MOVE WS-TEST-FILE-NAME TO F-CKPT-FILE-NAME.
+002780     MOVE WS-TEST-ID        TO F-CKPT-TEST-ID.
+002790     MOVE WS-ANY-FAILED-SW  TO F-CKPT-ANY-FAILED.
+002800     OPEN OUTPUT F-CHECKPOINT.
+002810     IF NOT WS-CKPT-STATUS-OK
+002820         DISPLAY "TDDMAX2: UNABLE TO OPEN CHECKPOINT FOR "
+002830                 "WRITE, FILE STATUS=" WS-CKPT-STATUS
+002840     ELSE
+002850         WRITE F-CKPT-LINE
+002860         IF NOT WS-CKPT-STATUS-OK
+002870             DISPLAY "TDDMAX2: CHECKPOINT WRITE FAILED, "
+002880                     "FILE STATUS=" WS-CKPT-STATUS
+002890         END-IF
+002900         CLOSE F-CHECKPOINT
+002910     END-IF.
+002920 1070-EXIT.
+002930     EXIT.
+002940
+002950*----------------------------------------------------------------*
+002960*    1080-CLEAR-CHECKPOINT                                       *
+002970*    A CLEAN END-TO-END RUN HAS NOTHING LEFT TO RESTART FROM, SO *
+002980*    THE CHECKPOINT IS RESET TO ZERO FOR THE NEXT RUN.           *
+002990*----------------------------------------------------------------*
+003000 1080-CLEAR-CHECKPOINT.
+003010     MOVE SPACES TO F-CKPT-LINE.
+003020     MOVE SPACES TO F-CKPT-FILE-NAME.
+003030     MOVE 0      TO F-CKPT-TEST-ID.
+003040     MOVE "N"    TO F-CKPT-ANY-FAILED.
+003050     OPEN OUTPUT F-CHECKPOINT.
+003060     IF NOT WS-CKPT-STATUS-OK
+003070         DISPLAY "TDDMAX2: UNABLE TO OPEN CHECKPOINT FOR "
+003080                 "CLEAR, FILE STATUS=" WS-CKPT-STATUS
+003090     ELSE
+003100         WRITE F-CKPT-LINE
+003110         IF NOT WS-CKPT-STATUS-OK
+003120             DISPLAY "TDDMAX2: CHECKPOINT CLEAR WRITE FAILED, "
+003130                     "FILE STATUS=" WS-CKPT-STATUS
+003140         END-IF
+003150         CLOSE F-CHECKPOINT
+003160     END-IF.
+003170 1080-EXIT.
+003180     EXIT.
+003190
+003200*----------------------------------------------------------------*
+003210*    2000-PROCESS-RECORD                                         *
+003220*----------------------------------------------------------------*
+003230 2000-PROCESS-RECORD.
+003240     READ F-TEST-FILE
+003250         AT END
+003260             SET WS-DONE-SW TO "Y"
+003270         NOT AT END
+003280             PERFORM 2050-CHECK-READ-STATUS THRU 2050-EXIT
+003290     END-READ.
+003300 2000-EXIT.
+003310     EXIT.
+003320
+003330*----------------------------------------------------------------*
+003340*    2050-CHECK-READ-STATUS                                      *
+003350*    A "NOT AT END" READ CAN STILL CARRY A BAD FILE STATUS (E.G. *
+003360*    A HARDWARE OR DATASET ERROR) THAT ISN'T END-OF-FILE.  DON'T *
+003370*    HAND A GARBAGE RECORD TO THE TEST CASE LOGIC WHEN THAT      *
+003380*    HAPPENS.                                                    *
+003390*----------------------------------------------------------------*
+003400 2050-CHECK-READ-STATUS.
+003410     IF WS-F-STATUS-OK
+003420         PERFORM 2100-RUN-TEST-CASE THRU 2100-EXIT
+003430     ELSE
+003440         DISPLAY "TDDMAX2: READ ERROR AFTER TEST " WS-TEST-ID
+003450                 ", FILE STATUS=" WS-F-STATUS
+003460         MOVE 8 TO WS-RETURN-CODE-OVERRIDE
+003470         SET WS-DONE-SW TO "Y"
+003480     END-IF.
+003490 2050-EXIT.
+003500     EXIT.
+003510
+003520 2100-RUN-TEST-CASE.
+003530     ADD 1 TO WS-TEST-ID.
+003540     IF WS-RESTARTED AND WS-TEST-ID NOT > WS-CHECKPOINT-ID
+003550         CONTINUE
+003560     ELSE
+003570         MOVE F-OP-CODE   TO WS-OP-CODE
+003580         MOVE F-IN-A      TO WS-NUM-1
+003590         MOVE F-IN-B      TO WS-NUM-2
+003600         MOVE F-EXPECTED  TO WS-NUM-EXPECTED
+003610         MOVE F-TEST-NAME TO WS-TEST-NAME
+003620         PERFORM 2120-DISPATCH-OPERATION THRU 2120-EXIT
+003630         IF WS-OP-VALID
+003640             CALL WS-PROGRAM-NAME USING WS-NUM-1 WS-NUM-2
+003650                 WS-ACTUAL
+003660                 END-CALL
+003670             SET WS-CHCKRSLT-ACTION-JUDGE TO TRUE
+003680             CALL "chckrslt" USING
+003690                 WS-CHCKRSLT-ACTION
+003700                 WS-TEST-ID
+003710                 WS-TEST-NAME
+003720                 WS-NUM-1
+003730                 WS-NUM-2
+003740                 WS-NUM-EXPECTED
+003750                 WS-ACTUAL
+003760                 WS-PASS-FLAG
+003770             END-CALL
+003780             ADD 1 TO WS-TOTAL-RUN
+003790             IF WS-FAILED
+003800                 SET WS-ANY-FAILED-SW TO "Y"
+003810                 ADD 1 TO WS-TOTAL-FAILED
+003820             ELSE
+003830                 ADD 1 TO WS-TOTAL-PASSED
+003840             END-IF
+003850             PERFORM 2150-CHECKPOINT-IF-DUE THRU 2150-EXIT
+003860         ELSE
+003870             SET WS-DONE-SW TO "Y"
+003880         END-IF
+003890     END-IF.
+003900 2100-EXIT.
+003910     EXIT.
+003920
+003930*----------------------------------------------------------------*
+003940*    2150-CHECKPOINT-IF-DUE                                      *
+003950*----------------------------------------------------------------*
+003960 2150-CHECKPOINT-IF-DUE.
+003970     ADD 1 TO WS-CKPT-COUNTER.
+003980     IF WS-CKPT-COUNTER >= WS-CKPT-INTERVAL
+003990         PERFORM 1070-WRITE-CHECKPOINT THRU 1070-EXIT
+004000         MOVE 0 TO WS-CKPT-COUNTER
+004010     END-IF.
+004020 2150-EXIT.
+004030     EXIT.
+004040
+004050*----------------------------------------------------------------*
+004060*    2120-DISPATCH-OPERATION                                     *
+004070*    MAPS THE OPERATION CODE CARRIED ON THE INPUT RECORD TO THE  *
+004080*    COMPARISON UTILITY THAT SHOULD JUDGE THIS CASE, SO ONE      *
+004090*    DRIVER CAN REGRESSION-TEST THE WHOLE LIBRARY.               *
+004100*----------------------------------------------------------------*
+004110 2120-DISPATCH-OPERATION.
+004120     SET WS-OP-VALID TO TRUE.
+004130     EVALUATE TRUE
+004140         WHEN WS-OP-IS-MIN
+004150             MOVE "minoftwo"     TO WS-PROGRAM-NAME
+004160         WHEN WS-OP-IS-AVG
+004170             MOVE "averageoftwo" TO WS-PROGRAM-NAME
+004180         WHEN WS-OP-IS-MAX
+004190             MOVE "maxoftwo"     TO WS-PROGRAM-NAME
+004200         WHEN OTHER
+004210             DISPLAY "TDDMAX2: UNRECOGNIZED OP CODE '"
+004220                     WS-OP-CODE "' AT TEST " WS-TEST-ID
+004230             MOVE 8 TO WS-RETURN-CODE-OVERRIDE
+004240             SET WS-OP-INVALID TO TRUE
+004250     END-EVALUATE.
+004260 2120-EXIT.
+004270     EXIT.
+004280
+004290*----------------------------------------------------------------*
+004300*    3000-FINALIZE                                               *
+004310*    DISPLAY THE END-OF-RUN SUMMARY TALLY AND SET RETURN-CODE    *
+004320*    SO A SCHEDULER CAN GATE DOWNSTREAM STEPS ON WHETHER TODAY'S *
+004330*    REGRESSION ACTUALLY PASSED.                                 *
+004340*----------------------------------------------------------------*
+004350 3000-FINALIZE.
+004360     DISPLAY "TDDMAX2: RUN=" WS-TOTAL-RUN
+004370             " PASSED=" WS-TOTAL-PASSED
+004380             " FAILED=" WS-TOTAL-FAILED.
+004390     SET WS-CHCKRSLT-ACTION-CLOSE TO TRUE.
+004400     CALL "chckrslt" USING
+004410         WS-CHCKRSLT-ACTION
+004420         WS-TEST-ID
+004430         WS-TEST-NAME
+004440         WS-NUM-1
+004450         WS-NUM-2
+004460         WS-NUM-EXPECTED
+004470         WS-ACTUAL
+004480         WS-PASS-FLAG
+004490     END-CALL.
+004500     CLOSE F-TEST-FILE.
+004510     IF WS-RETURN-CODE-OVERRIDE = 0
+004520         PERFORM 1080-CLEAR-CHECKPOINT THRU 1080-EXIT
+004530         IF WS-ANY-FAILED
+004540             MOVE 4 TO RETURN-CODE
+004550         ELSE
+004560             MOVE 0 TO RETURN-CODE
+004570         END-IF
+004580     ELSE
+004590         MOVE WS-RETURN-CODE-OVERRIDE TO RETURN-CODE
+004600     END-IF.
+004610 3000-EXIT.
+004620     EXIT.
