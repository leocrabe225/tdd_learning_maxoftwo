@@ -1,28 +1,365 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. chckrslt.
-       DATA DIVISION.
-       LINKAGE SECTION.
-       01 LK-TEST-ID      PIC  9(03).
-       01 LK-EXPECTED     PIC S9(06).
-       01 LK-ACTUAL       PIC S9(06).
-       01 LK-NUM-1        PIC S9(06).
-       01 LK-NUM-2        PIC S9(06).
-
-       PROCEDURE DIVISION USING LK-TEST-ID,
-                                LK-NUM-1,
-                                LK-NUM-2,
-                                LK-EXPECTED,
-                                LK-ACTUAL.
-           IF LK-ACTUAL EQUAL LK-EXPECTED
-               DISPLAY "✔ PASS: "
-                       "Test #" LK-TEST-ID
-                       " [" LK-NUM-1 "," LK-NUM-2 "]"
-           ELSE
-               DISPLAY "✘ FAIL: "
-                       "Test #" LK-TEST-ID
-                       " [" LK-NUM-1 "," LK-NUM-2 "]" 
-                       " (Expected: " LK-EXPECTED
-                       ", Got: " LK-ACTUAL ")"
-           END-IF.
-           EXIT PROGRAM.
-           
\ No newline at end of file
+000010*----------------------------------------------------------------*
+000020*                                                                *
+000030*    PROGRAM:      CHCKRSLT                                     *
+000040*    AUTHOR:       R. OKONKWO                                   *
+000050*    INSTALLATION: ENTERPRISE BATCH SERVICES                    *
+000060*    DATE-WRITTEN: 2026-06-02                                   *
+000070*                                                                *
+000080*    REMARKS:      VERDICT SUBROUTINE FOR THE MAXOFTWO           *
+000090*                  REGRESSION HARNESS.  COMPARES AN EXPECTED    *
+000100*                  RESULT AGAINST THE ACTUAL RESULT RETURNED    *
+000110*                  BY A LIBRARY ROUTINE, DISPLAYS A PASS/FAIL    *
+000120*                  LINE AND APPENDS THE SAME VERDICT TO A       *
+000130*                  DATED AUDIT LOG.                             *
+000140*                                                                *
+000150*----------------------------------------------------------------*
+000160*    MODIFICATION HISTORY                                        *
+000170*    DATE        INIT  DESCRIPTION                               *
+000180*    ----------  ----  ----------------------------------------*
+000190*    2026-06-02  RLO   ORIGINAL VERSION - CONSOLE PASS/FAIL     *
+000200*                      ONLY.                                   *
+000210*    2026-08-09  RLO   RETURN A PASS/FAIL FLAG TO THE CALLER SO *
+000220*                      TDDMAX2 CAN SET RETURN-CODE FROM IT.     *
+000230*    2026-08-09  RLO   ADDED A DATED, APPENDABLE AUDIT LOG SO   *
+000240*                      A DAY'S VERDICTS SURVIVE PAST SPOOL      *
+000250*                      RETENTION.                               *
+000260*    2026-08-09  RLO   ACCEPT AND DISPLAY/LOG THE TEST NAME     *
+000270*                      COLUMN PASSED BY TDDMAX2.                *
+000280*    2026-08-09  RLO   ADDED A DATED CSV EXPORT OF EVERY        *
+000290*                      VERDICT ALONGSIDE THE AUDIT LOG SO THE   *
+000300*                      RESULTS CAN BE CHARTED WITHOUT SCRAPING  *
+000310*                      THE CONSOLE OUTPUT.                      *
+000320*    2026-08-09  RLO   QUOTED THE TEST-NAME COLUMN IN THE CSV   *
+000330*                      ROW SO A NAME CONTAINING A COMMA DOESN'T *
+000340*                      SHIFT THE COLUMNS AFTER IT.              *
+000350*    2026-08-09  RLO   ADDED AN LK-ACTION PARAMETER SO THE      *
+000360*                      DRIVER CAN ASK THIS PROGRAM TO CLOSE THE *
+000370*                      AUDIT LOG AND CSV EXPORT ON PURPOSE AT   *
+000380*                      END OF RUN INSTEAD OF JUDGE A TEST CASE. *
+000390*    2026-08-09  RLO   CHECK FILE STATUS AFTER THE OPEN OUTPUT  *
+000400*                      FALLBACK FOR BOTH THE AUDIT LOG AND THE  *
+000410*                      CSV EXPORT SO A FAILURE TO OPEN EITHER   *
+000420*                      ONE IS DIAGNOSED INSTEAD OF WRITING      *
+000430*                      BLIND.                                   *
+000440*----------------------------------------------------------------*
+000450 IDENTIFICATION DIVISION.
+000460 PROGRAM-ID. chckrslt.
+000470 AUTHOR. R. OKONKWO.
+000480 INSTALLATION. ENTERPRISE BATCH SERVICES.
+000490 DATE-WRITTEN. 2026-06-02.
+000500 DATE-COMPILED.
+000510
+000520 ENVIRONMENT DIVISION.
+000530 INPUT-OUTPUT SECTION.
+000540 FILE-CONTROL.
+000550     SELECT F-RESULTS-LOG ASSIGN DYNAMIC WS-RESULTS-LOG-NAME
+000560         ORGANIZATION IS LINE SEQUENTIAL
+000570         FILE STATUS IS WS-LOG-STATUS.
+000580
+000590     SELECT F-RESULTS-CSV ASSIGN DYNAMIC WS-RESULTS-CSV-NAME
+000600         ORGANIZATION IS LINE SEQUENTIAL
+000610         FILE STATUS IS WS-CSV-STATUS.
+000620
+000630 DATA DIVISION.
+000640 FILE SECTION.
+000650 FD F-RESULTS-LOG.
+000660 01 F-LOG-LINE                 PIC X(180).
+000670
+000680 FD F-RESULTS-CSV.
+000690 01 F-CSV-LINE                 PIC X(120).
+000700
+000710 WORKING-STORAGE SECTION.
+000720*----------------------------------------------------------------*
+000730*    SWITCHES                                                    *
+000740*----------------------------------------------------------------*
+000750 77 WS-FIRST-CALL-SW           PIC X(01) VALUE "Y".
+000760     88 WS-FIRST-CALL                     VALUE "Y".
+000770
+000780*----------------------------------------------------------------*
+000790*    FILE NAME AND STATUS CODE                                   *
+000800*----------------------------------------------------------------*
+000810 01 WS-RESULTS-LOG-NAME        PIC X(40).
+000820 01 WS-LOG-STATUS              PIC X(02).
+000830     88 WS-LOG-STATUS-OK                  VALUE "00".
+000840
+000850 01 WS-RESULTS-CSV-NAME        PIC X(40).
+000860 01 WS-CSV-STATUS              PIC X(02).
+000870     88 WS-CSV-STATUS-OK                  VALUE "00".
+000880
+000890*----------------------------------------------------------------*
+000900*    TIMESTAMP WORK AREAS                                        *
+000910*----------------------------------------------------------------*
+000920 01 WS-TODAY.
+000930     05 WS-TODAY-YYYY          PIC 9(04).
+000940     05 WS-TODAY-MM            PIC 9(02).
+000950     05 WS-TODAY-DD            PIC 9(02).
+000960 01 WS-NOW.
+000970     05 WS-NOW-HH              PIC 9(02).
+000980     05 WS-NOW-MM              PIC 9(02).
+000990     05 WS-NOW-SS              PIC 9(02).
+001000     05 FILLER                 PIC 9(02).
+001010 01 WS-TIMESTAMP-TEXT          PIC X(19).
+001020 01 WS-VERDICT-HOLDER           PIC X(04).
+001030
+001040*----------------------------------------------------------------*
+001050*    PRINTABLE-SIGN COPIES OF THE LINKAGE NUMERICS.  LK-NUM-1,   *
+001060*    LK-NUM-2, LK-EXPECTED AND LK-ACTUAL CARRY THEIR SIGN AS A   *
+001070*    ZONE OVERPUNCH ON THE LAST BYTE; STRING COPIES RAW STORAGE  *
+001080*    RATHER THAN FORMATTING IT, SO THE LOG AND CSV ROWS STRING   *
+001090*    THESE SIGN-SEPARATE FIELDS INSTEAD, THE SAME TECHNIQUE      *
+001100*    TDDMAX2 USES FOR F-IN-A/F-IN-B/F-EXPECTED ON THE FD.        *
+001110*----------------------------------------------------------------*
+001120 01 WS-NUM-1-DISPLAY           PIC S9(06) SIGN IS LEADING
+001130                                              SEPARATE.
+001140 01 WS-NUM-2-DISPLAY           PIC S9(06) SIGN IS LEADING
+001150                                              SEPARATE.
+001160 01 WS-EXPECTED-DISPLAY        PIC S9(06) SIGN IS LEADING
+001170                                              SEPARATE.
+001180 01 WS-ACTUAL-DISPLAY          PIC S9(06) SIGN IS LEADING
+001190                                              SEPARATE.
+001200
+001210 LINKAGE SECTION.
+001220 01 LK-ACTION                  PIC  X(01).
+001230     88 LK-ACTION-IS-CLOSE                VALUE "C".
+001240     88 LK-ACTION-IS-JUDGE                VALUE "J".
+001250 01 LK-TEST-ID                 PIC  9(03).
+001260 01 LK-TEST-NAME               PIC  X(40).
+001270 01 LK-NUM-1                   PIC S9(06).
+001280 01 LK-NUM-2                   PIC S9(06).
+001290 01 LK-EXPECTED                PIC S9(06).
+001300 01 LK-ACTUAL                  PIC S9(06).
+001310 01 LK-PASS-FLAG               PIC  X(01).
+001320     88 LK-PASS                           VALUE "Y".
+001330     88 LK-FAIL                            VALUE "N".
+001340
+001350 PROCEDURE DIVISION USING LK-ACTION,
+001360                          LK-TEST-ID,
+001370                          LK-TEST-NAME,
+001380                          LK-NUM-1,
+001390                          LK-NUM-2,
+001400                          LK-EXPECTED,
+001410                          LK-ACTUAL,
+001420                          LK-PASS-FLAG.
+001430
+001440 0000-MAINLINE.
+001450     IF LK-ACTION-IS-CLOSE
+001460         PERFORM 9000-CLOSE-FILES THRU 9000-EXIT
+001470     ELSE
+001480         PERFORM 1000-INITIALIZE THRU 1000-EXIT
+001490         PERFORM 2000-JUDGE-RESULT THRU 2000-EXIT
+001500         PERFORM 3000-DISPLAY-VERDICT THRU 3000-EXIT
+001510         PERFORM 3500-FORMAT-NUMERIC-FIELDS THRU 3500-EXIT
+001520         PERFORM 4000-LOG-VERDICT THRU 4000-EXIT
+001530         PERFORM 5000-WRITE-CSV-ROW THRU 5000-EXIT
+001540     END-IF.
+001550     EXIT PROGRAM.
+001560
+001570*----------------------------------------------------------------*
+001580*    1000-INITIALIZE                                             *
+001590*    ON THE FIRST CALL ONLY, OPEN THE AUDIT LOG.  IT STAYS OPEN  *
+001600*    FOR THE LIFE OF THE RUN AND IS CLOSED AUTOMATICALLY WHEN    *
+001610*    THE DRIVER PROGRAM STOPS.                                  *
+001620*----------------------------------------------------------------*
+001630 1000-INITIALIZE.
+001640     IF WS-FIRST-CALL
+001650         PERFORM 1100-BUILD-LOG-FILE-NAME THRU 1100-EXIT
+001660         OPEN EXTEND F-RESULTS-LOG
+001670         IF NOT WS-LOG-STATUS-OK
+001680             OPEN OUTPUT F-RESULTS-LOG
+001690             IF NOT WS-LOG-STATUS-OK
+001700                 DISPLAY "CHCKRSLT: UNABLE TO OPEN RESULTS "
+001710                         "LOG, FILE STATUS=" WS-LOG-STATUS
+001720             END-IF
+001730         END-IF
+001740         PERFORM 1200-OPEN-CSV-FILE THRU 1200-EXIT
+001750         SET WS-FIRST-CALL-SW TO "N"
+001760     END-IF.
+001770 1000-EXIT.
+001780     EXIT.
+001790
+001800 1100-BUILD-LOG-FILE-NAME.
+001810     ACCEPT WS-TODAY FROM DATE YYYYMMDD.
+001820     STRING "results/tddmax2_"     DELIMITED BY SIZE
+001830            WS-TODAY-YYYY          DELIMITED BY SIZE
+001840            WS-TODAY-MM            DELIMITED BY SIZE
+001850            WS-TODAY-DD            DELIMITED BY SIZE
+001860            ".log"                 DELIMITED BY SIZE
+001870            INTO WS-RESULTS-LOG-NAME
+001880     END-STRING.
+001890 1100-EXIT.
+001900     EXIT.
+001910
+001920*----------------------------------------------------------------*
+001930*    1200-OPEN-CSV-FILE                                          *
+001940*    SAME DATED, APPENDABLE PATTERN AS THE AUDIT LOG.  THE       *
+001950*    HEADER ROW IS WRITTEN ONLY WHEN THE FILE DIDN'T ALREADY     *
+001960*    EXIST, SO REPEATED RUNS ON THE SAME DAY DON'T DUPLICATE IT. *
+001970*----------------------------------------------------------------*
+001980 1200-OPEN-CSV-FILE.
+001990     STRING "results/tddmax2_"     DELIMITED BY SIZE
+002000            WS-TODAY-YYYY          DELIMITED BY SIZE
+002010            WS-TODAY-MM            DELIMITED BY SIZE
+002020            WS-TODAY-DD            DELIMITED BY SIZE
+002030            ".csv"                 DELIMITED BY SIZE
+002040            INTO WS-RESULTS-CSV-NAME
+002050     END-STRING.
+002060     OPEN EXTEND F-RESULTS-CSV.
+002070     IF NOT WS-CSV-STATUS-OK
+002080         OPEN OUTPUT F-RESULTS-CSV
+002090         IF NOT WS-CSV-STATUS-OK
+002100             DISPLAY "CHCKRSLT: UNABLE TO OPEN RESULTS "
+002110                     "CSV, FILE STATUS=" WS-CSV-STATUS
+002120         END-IF
+002130         MOVE SPACES TO F-CSV-LINE
+002140         STRING "TEST_ID,TEST_NAME,NUM_1,"  DELIMITED BY SIZE
+002150                "NUM_2,EXPECTED,ACTUAL,"    DELIMITED BY SIZE
+002160                "RESULT"                    DELIMITED BY SIZE
+002170                INTO F-CSV-LINE
+002180         END-STRING
+002190         WRITE F-CSV-LINE
+002200     END-IF.
+002210 1200-EXIT.
+002220     EXIT.
+002230
+002240*----------------------------------------------------------------*
+002250*    2000-JUDGE-RESULT                                           *
+002260*----------------------------------------------------------------*
+002270 2000-JUDGE-RESULT.
+002280     IF LK-ACTUAL EQUAL LK-EXPECTED
+002290         SET LK-PASS TO TRUE
+002300     ELSE
+002310         SET LK-FAIL TO TRUE
+002320     END-IF.
+002330 2000-EXIT.
+002340     EXIT.
+002350
+002360*----------------------------------------------------------------*
+002370*    3000-DISPLAY-VERDICT                                        *
+002380*----------------------------------------------------------------*
+002390 3000-DISPLAY-VERDICT.
+002400     IF LK-PASS
+002410         DISPLAY "PASS: Test #" LK-TEST-ID
+002420                 " " LK-TEST-NAME
+002430                 " [" LK-NUM-1 "," LK-NUM-2 "]"
+002440     ELSE
+002450         DISPLAY "FAIL: Test #" LK-TEST-ID
+002460                 " " LK-TEST-NAME
+002470                 " [" LK-NUM-1 "," LK-NUM-2 "]"
+002480                 " (Expected: " LK-EXPECTED
+002490                 ", Got: " LK-ACTUAL ")"
+002500     END-IF.
+002510 3000-EXIT.
+002520     EXIT.
+002530
+002540*----------------------------------------------------------------*
+002550*    3500-FORMAT-NUMERIC-FIELDS                                  *
+002560*    LK-NUM-1, LK-NUM-2, LK-EXPECTED AND LK-ACTUAL CARRY THEIR   *
+002570*    SIGN AS A ZONE OVERPUNCH.  MOVE EACH INTO A SIGN-SEPARATE   *
+002580*    WORK FIELD SO 4000-LOG-VERDICT AND 5000-WRITE-CSV-ROW CAN   *
+002590*    STRING OUT A PRINTABLE SIGN INSTEAD OF THE RAW BYTE.        *
+002600*----------------------------------------------------------------*
+002610 3500-FORMAT-NUMERIC-FIELDS.
+002620     MOVE LK-NUM-1    TO WS-NUM-1-DISPLAY.
+002630     MOVE LK-NUM-2    TO WS-NUM-2-DISPLAY.
+002640     MOVE LK-EXPECTED TO WS-EXPECTED-DISPLAY.
+002650     MOVE LK-ACTUAL   TO WS-ACTUAL-DISPLAY.
+002660 3500-EXIT.
+002670     EXIT.
+002680
+002690*----------------------------------------------------------------*
+002700*    4000-LOG-VERDICT                                            *
+002710*    APPENDS ONE LINE PER TEST CASE TO THE DATED AUDIT LOG.      *
+002720*----------------------------------------------------------------*
+002730 4000-LOG-VERDICT.
+002740     PERFORM 4100-BUILD-TIMESTAMP THRU 4100-EXIT.
+002750     MOVE SPACES TO F-LOG-LINE.
+002760     IF LK-PASS
+002770         MOVE "PASS" TO WS-VERDICT-HOLDER
+002780     ELSE
+002790         MOVE "FAIL" TO WS-VERDICT-HOLDER
+002800     END-IF.
+002810     STRING WS-TIMESTAMP-TEXT  DELIMITED BY SIZE
+002820            " TEST#"           DELIMITED BY SIZE
+002830            LK-TEST-ID         DELIMITED BY SIZE
+002840            " NAME="           DELIMITED BY SIZE
+002850            LK-TEST-NAME       DELIMITED BY SIZE
+002860            " NUM1="           DELIMITED BY SIZE
+002870            WS-NUM-1-DISPLAY   DELIMITED BY SIZE
+002880            " NUM2="           DELIMITED BY SIZE
+002890            WS-NUM-2-DISPLAY   DELIMITED BY SIZE
+002900            " EXPECTED="       DELIMITED BY SIZE
+002910            WS-EXPECTED-DISPLAY DELIMITED BY SIZE
+002920            " ACTUAL="         DELIMITED BY SIZE
+002930            WS-ACTUAL-DISPLAY  DELIMITED BY SIZE
+002940            " RESULT="         DELIMITED BY SIZE
+002950            WS-VERDICT-HOLDER  DELIMITED BY SIZE
+002960            INTO F-LOG-LINE
+002970     END-STRING.
+002980     WRITE F-LOG-LINE.
+002990 4000-EXIT.
+003000     EXIT.
+003010
+003020*----------------------------------------------------------------*
+003030*    5000-WRITE-CSV-ROW                                          *
+003040*    APPENDS ONE COMMA-DELIMITED ROW PER TEST CASE SO THE        *
+003050*    WEEKLY QA METRICS DECK CAN PULL RESULTS STRAIGHT INTO A     *
+003060*    SPREADSHEET INSTEAD OF SCRAPING THE CONSOLE OUTPUT.         *
+003070*----------------------------------------------------------------*
+003080 5000-WRITE-CSV-ROW.
+003090     MOVE SPACES TO F-CSV-LINE.
+003100     STRING LK-TEST-ID          DELIMITED BY SIZE
+003110            ","                 DELIMITED BY SIZE
+003120            """"                DELIMITED BY SIZE
+003130            LK-TEST-NAME        DELIMITED BY SIZE
+003140            """"                DELIMITED BY SIZE
+003150            ","                 DELIMITED BY SIZE
+003160            WS-NUM-1-DISPLAY    DELIMITED BY SIZE
+003170            ","                 DELIMITED BY SIZE
+003180            WS-NUM-2-DISPLAY    DELIMITED BY SIZE
+003190            ","                 DELIMITED BY SIZE
+003200            WS-EXPECTED-DISPLAY DELIMITED BY SIZE
+003210            ","                 DELIMITED BY SIZE
+003220            WS-ACTUAL-DISPLAY   DELIMITED BY SIZE
+003230            ","                 DELIMITED BY SIZE
+003240            WS-VERDICT-HOLDER   DELIMITED BY SIZE
+003250            INTO F-CSV-LINE
+003260     END-STRING.
+003270     WRITE F-CSV-LINE.
+003280 5000-EXIT.
+003290     EXIT.
+003300
+003310 4100-BUILD-TIMESTAMP.
+003320     ACCEPT WS-TODAY FROM DATE YYYYMMDD.
+003330     ACCEPT WS-NOW FROM TIME.
+003340     STRING WS-TODAY-YYYY DELIMITED BY SIZE
+003350            "-"           DELIMITED BY SIZE
+003360            WS-TODAY-MM   DELIMITED BY SIZE
+003370            "-"           DELIMITED BY SIZE
+003380            WS-TODAY-DD   DELIMITED BY SIZE
+003390            " "           DELIMITED BY SIZE
+003400            WS-NOW-HH     DELIMITED BY SIZE
+003410            ":"           DELIMITED BY SIZE
+003420            WS-NOW-MM     DELIMITED BY SIZE
+003430            ":"           DELIMITED BY SIZE
+003440            WS-NOW-SS     DELIMITED BY SIZE
+003450            INTO WS-TIMESTAMP-TEXT
+003460     END-STRING.
+003470 4100-EXIT.
+003480     EXIT.
+003490
+003500*----------------------------------------------------------------*
+003510*    9000-CLOSE-FILES                                            *
+003520*    CLOSES THE AUDIT LOG AND CSV EXPORT ON PURPOSE WHEN THE     *
+003530*    DRIVER PASSES LK-ACTION OF "C" (SEE 0000-MAINLINE) SO     *
+003540*    THE LAST RECORD IS FLUSHED AND THE RUNTIME DOESN'T HAVE  *
+003550*    TO FALL BACK ON AN IMPLICIT CLOSE AT PROGRAM TERMINATION. *
+003560*----------------------------------------------------------------*
+003570 9000-CLOSE-FILES.
+003580     IF NOT WS-FIRST-CALL
+003590         CLOSE F-RESULTS-LOG
+003600         CLOSE F-RESULTS-CSV
+003610         SET WS-FIRST-CALL-SW TO "Y"
+003620     END-IF.
+003630 9000-EXIT.
+003640     EXIT.
+003650
